@@ -1,17 +1,483 @@
-       IDENTIFICATION DIVISION.
-              PROGRAM-ID. ADDITION.
-              DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              77 A PIC 9(4).
-              77 B PIC 9(4).
-              77 C PIC 9(4).
-              PROCEDURE DIVISION.
-              PARA.
-                  DISPLAY "ENTER THE VALUE OF A".
-                  ACCEPT A.
-                  DISPLAY "ENTER THE VALUE OF B".
-                  ACCEPT B.
-                  COMPUTE C = A + B.
-                  DISPLAY "THE RESULTANT VALUE IS".
-                  DISPLAY C.
-                  STOP RUN.
+       IDENTIFICATION DIVISION.
+              PROGRAM-ID. ADDITION.
+              ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                  SELECT TRANS-FILE ASSIGN TO "TRANSFILE"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-TRANS-STATUS.
+                  SELECT REPORT-FILE ASSIGN TO "ADDITION.RPT"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-REPORT-STATUS.
+                  SELECT AUDIT-FILE ASSIGN TO "ADDITION.AUD"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-AUDIT-STATUS.
+                  SELECT CHECKPOINT-FILE ASSIGN TO "ADDITION.CKP"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-CKP-STATUS.
+                  SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS WS-ACCT-STATUS.
+              DATA DIVISION.
+              FILE SECTION.
+              FD  TRANS-FILE.
+              01  TRANS-RECORD.
+                  05 TRANS-OP-CODE PIC X.
+                  05 TRANS-A PIC S9(4) SIGN IS LEADING SEPARATE.
+                  05 TRANS-B PIC S9(4) SIGN IS LEADING SEPARATE.
+              FD  REPORT-FILE.
+              01  REPORT-LINE PIC X(80).
+              FD  AUDIT-FILE.
+              01  AUDIT-LINE PIC X(80).
+              FD  CHECKPOINT-FILE.
+              01  CHECKPOINT-RECORD.
+                  05 CKP-RECORDS-READ PIC 9(6).
+                  05 CKP-RECORD-COUNT PIC 9(6).
+                  05 CKP-REJECT-COUNT PIC 9(6).
+                  05 CKP-SUM-C PIC S9(8).
+                  05 CKP-LINE-COUNT PIC 9(4).
+              FD  ACCOUNT-MASTER.
+              01  ACCOUNT-RECORD.
+                  05 ACCT-NUMBER PIC 9(6).
+                  05 ACCT-BALANCE-A PIC S9(4)
+                      SIGN IS LEADING SEPARATE.
+                  05 ACCT-BALANCE-B PIC S9(4)
+                      SIGN IS LEADING SEPARATE.
+              WORKING-STORAGE SECTION.
+              77 A PIC S9(4).
+              77 B PIC S9(4).
+              77 C PIC S9(4).
+              77 WS-MODE PIC X VALUE "I".
+              77 WS-TRANS-STATUS PIC XX VALUE SPACES.
+              77 WS-REPORT-STATUS PIC XX VALUE SPACES.
+              77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+              77 WS-CKP-STATUS PIC XX VALUE SPACES.
+              77 WS-ACCT-STATUS PIC XX VALUE SPACES.
+              77 WS-ACCOUNT-NUMBER PIC 9(6) VALUE ZERO.
+              77 WS-ACCT-EOF-FLAG PIC X VALUE "N".
+                  88 END-OF-ACCOUNT-FILE VALUE "Y".
+              77 WS-ACCT-FOUND-FLAG PIC X VALUE "N".
+                  88 ACCOUNT-FOUND VALUE "Y".
+              77 WS-CONFIRM PIC X VALUE "N".
+              77 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+              77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+              77 WS-EOF-FLAG PIC X VALUE "N".
+                  88 END-OF-TRANS-FILE VALUE "Y".
+              77 WS-LINE-COUNT PIC 9(4) VALUE ZERO.
+              77 WS-RECORD-COUNT PIC 9(6) VALUE ZERO.
+              77 WS-REJECT-COUNT PIC 9(6) VALUE ZERO.
+              77 WS-SUM-C PIC S9(8) VALUE ZERO.
+              77 WS-OVERFLOW-FLAG PIC X VALUE "N".
+                  88 OVERFLOW-DETECTED VALUE "Y".
+              77 WS-OP-CODE PIC X VALUE "A".
+              77 WS-TEMP-RESULT PIC S9(9) VALUE ZERO.
+              77 WS-DIVIDE-ZERO-FLAG PIC X VALUE "N".
+                  88 DIVIDE-BY-ZERO VALUE "Y".
+              77 WS-CONTROL-TOTAL PIC S9(8) VALUE ZERO.
+              77 WS-RECON-FLAG PIC X VALUE "N".
+                  88 RECON-MATCH VALUE "Y".
+              77 WS-INVALID-OP-FLAG PIC X VALUE "N".
+                  88 INVALID-OP-CODE VALUE "Y".
+              77 WS-OPERATOR-ID PIC X(20) VALUE SPACES.
+              77 WS-CMD-LINE PIC X(80) VALUE SPACES.
+              77 WS-CMD-MODE PIC X VALUE SPACE.
+              77 WS-CMD-CTL PIC X(20) VALUE SPACES.
+              01  WS-RUN-DATE.
+                  05 WS-RUN-YEAR PIC 9(4).
+                  05 WS-RUN-MONTH PIC 9(2).
+                  05 WS-RUN-DAY PIC 9(2).
+              01  WS-HEADER-1.
+                  05 FILLER PIC X(20) VALUE "ADDITION RUN REPORT".
+                  05 FILLER PIC X(11) VALUE "RUN DATE: ".
+                  05 HDR-MONTH PIC 99.
+                  05 FILLER PIC X VALUE "/".
+                  05 HDR-DAY PIC 99.
+                  05 FILLER PIC X VALUE "/".
+                  05 HDR-YEAR PIC 9999.
+              01  WS-HEADER-2.
+                  05 FILLER PIC X(10) VALUE "    A".
+                  05 FILLER PIC X(10) VALUE "    B".
+                  05 FILLER PIC X(10) VALUE "  RESULT".
+              01  WS-DETAIL-LINE.
+                  05 DTL-A PIC -Z(3)9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 DTL-B PIC -Z(3)9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 DTL-C PIC -Z(3)9.
+              01  WS-TOTAL-LINE.
+                  05 FILLER PIC X(20) VALUE "RECORDS PROCESSED: ".
+                  05 TOT-RECORD-COUNT PIC ZZZ,ZZ9.
+                  05 FILLER PIC X(18) VALUE "   SUM OF C TOTAL:".
+                  05 TOT-SUM-C PIC -ZZ,ZZZ,ZZ9.
+              01  WS-REJECT-LINE.
+                  05 FILLER PIC X(20) VALUE "RECORDS REJECTED:  ".
+                  05 TOT-REJECT-COUNT PIC ZZZ,ZZ9.
+              01  WS-RECON-LINE-1.
+                  05 FILLER PIC X(20) VALUE "CONTROL TOTAL:      ".
+                  05 REC-CONTROL-TOTAL PIC -ZZ,ZZZ,ZZ9.
+              01  WS-RECON-LINE-2.
+                  05 FILLER PIC X(20) VALUE "COMPUTED SUM OF C:  ".
+                  05 REC-ACTUAL-TOTAL PIC -ZZ,ZZZ,ZZ9.
+              01  WS-RECON-LINE-3.
+                  05 FILLER PIC X(20) VALUE "RECONCILIATION:     ".
+                  05 REC-STATUS PIC X(9).
+              01  WS-ERROR-LINE.
+                  05 ERR-A PIC -Z(3)9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 ERR-B PIC -Z(3)9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 ERR-REASON PIC X(34).
+              01  WS-CURRENT-DATE PIC X(21).
+              01  WS-CURRENT-DATE-FIELDS REDEFINES WS-CURRENT-DATE.
+                  05 CD-YEAR PIC 9(4).
+                  05 CD-MONTH PIC 9(2).
+                  05 CD-DAY PIC 9(2).
+                  05 CD-HOUR PIC 9(2).
+                  05 CD-MINUTE PIC 9(2).
+                  05 CD-SECOND PIC 9(2).
+                  05 FILLER PIC X(9).
+              01  WS-AUDIT-DETAIL.
+                  05 AUD-TS-YEAR PIC 9999.
+                  05 FILLER PIC X VALUE "-".
+                  05 AUD-TS-MONTH PIC 99.
+                  05 FILLER PIC X VALUE "-".
+                  05 AUD-TS-DAY PIC 99.
+                  05 FILLER PIC X VALUE " ".
+                  05 AUD-TS-HOUR PIC 99.
+                  05 FILLER PIC X VALUE ":".
+                  05 AUD-TS-MINUTE PIC 99.
+                  05 FILLER PIC X VALUE ":".
+                  05 AUD-TS-SECOND PIC 99.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 AUD-OPERATOR PIC X(20).
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 AUD-A PIC -Z(3)9.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 AUD-B PIC -Z(3)9.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 AUD-C PIC -Z(3)9.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 AUD-STATUS PIC X(9).
+              PROCEDURE DIVISION.
+              PARA.
+                  OPEN EXTEND AUDIT-FILE.
+                  IF WS-AUDIT-STATUS = "35"
+                      OPEN OUTPUT AUDIT-FILE
+                  END-IF.
+                  ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+                  ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+                  IF WS-CMD-LINE NOT = SPACES
+                      UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                          INTO WS-CMD-MODE WS-CMD-CTL
+                      MOVE WS-CMD-MODE TO WS-MODE
+                  ELSE
+                      DISPLAY "BATCH, INTERACTIVE, LOOKUP, OR"
+                      DISPLAY "SCREEN RUN (B/I/L/S)?"
+                      ACCEPT WS-MODE
+                  END-IF.
+                  IF WS-MODE = "B" OR WS-MODE = "b"
+                      PERFORM BATCH-PROCESS
+                  ELSE
+                      IF WS-MODE = "L" OR WS-MODE = "l"
+                          PERFORM LOOKUP-PROCESS
+                      ELSE
+                          IF WS-MODE = "S" OR WS-MODE = "s"
+                              PERFORM ONLINE-ENTRY-PROCESS
+                          ELSE
+                              PERFORM INTERACTIVE-PROCESS
+                          END-IF
+                      END-IF
+                  END-IF.
+                  CLOSE AUDIT-FILE.
+                  STOP RUN.
+              INTERACTIVE-PROCESS.
+                  DISPLAY "ENTER OPERATION (A/S/M/D)".
+                  ACCEPT WS-OP-CODE.
+                  DISPLAY "ENTER THE VALUE OF A".
+                  ACCEPT A.
+                  DISPLAY "ENTER THE VALUE OF B".
+                  ACCEPT B.
+                  PERFORM COMPUTE-RESULT.
+                  PERFORM DISPLAY-RESULT.
+              ONLINE-ENTRY-PROCESS.
+                  MOVE "N" TO WS-CONFIRM.
+                  PERFORM UNTIL WS-CONFIRM = "Y" OR WS-CONFIRM = "y"
+                      DISPLAY "=== ADDITION ONLINE ENTRY SCREEN ==="
+                      DISPLAY "ENTER THE VALUE OF A"
+                      ACCEPT A
+                      DISPLAY "ENTER THE VALUE OF B"
+                      ACCEPT B
+                      DISPLAY "YOU ENTERED -"
+                      DISPLAY "  A = " A
+                      DISPLAY "  B = " B
+                      DISPLAY "CORRECT? (Y/N)"
+                      ACCEPT WS-CONFIRM
+                  END-PERFORM.
+                  DISPLAY "ENTER OPERATION (A/S/M/D)".
+                  ACCEPT WS-OP-CODE.
+                  PERFORM COMPUTE-RESULT.
+                  PERFORM DISPLAY-RESULT.
+              DISPLAY-RESULT.
+                  IF OVERFLOW-DETECTED
+                      DISPLAY "OVERFLOW - RESULT MAGNITUDE EXCEEDS 9999"
+                  ELSE
+                      IF DIVIDE-BY-ZERO
+                          DISPLAY "DIVIDE BY ZERO - OPERATION REJECTED"
+                      ELSE
+                          IF INVALID-OP-CODE
+                              DISPLAY "INVALID OP CODE - REJECTED"
+                          ELSE
+                              DISPLAY "THE RESULTANT VALUE IS"
+                              DISPLAY C
+                          END-IF
+                      END-IF
+                  END-IF.
+              LOOKUP-PROCESS.
+                  DISPLAY "ENTER ACCOUNT NUMBER".
+                  ACCEPT WS-ACCOUNT-NUMBER.
+                  MOVE "N" TO WS-ACCT-EOF-FLAG.
+                  MOVE "N" TO WS-ACCT-FOUND-FLAG.
+                  OPEN INPUT ACCOUNT-MASTER.
+                  IF WS-ACCT-STATUS NOT = "00"
+                      DISPLAY "ACCOUNT MASTER FILE NOT FOUND"
+                  ELSE
+                      PERFORM UNTIL END-OF-ACCOUNT-FILE OR ACCOUNT-FOUND
+                          READ ACCOUNT-MASTER
+                              AT END
+                                  SET END-OF-ACCOUNT-FILE TO TRUE
+                              NOT AT END
+                                  IF ACCT-NUMBER = WS-ACCOUNT-NUMBER
+                                      SET ACCOUNT-FOUND TO TRUE
+                                      MOVE ACCT-BALANCE-A TO A
+                                      MOVE ACCT-BALANCE-B TO B
+                                  END-IF
+                          END-READ
+                      END-PERFORM
+                      CLOSE ACCOUNT-MASTER
+                  END-IF.
+                  IF ACCOUNT-FOUND
+                      DISPLAY "ENTER OPERATION (A/S/M/D)"
+                      ACCEPT WS-OP-CODE
+                      PERFORM COMPUTE-RESULT
+                      PERFORM DISPLAY-RESULT
+                  ELSE
+                      DISPLAY "ACCOUNT NOT FOUND"
+                  END-IF.
+              BATCH-PROCESS.
+                  IF WS-CMD-CTL = SPACES
+                      DISPLAY "ENTER OPERATOR CONTROL TOTAL FOR RUN"
+                      ACCEPT WS-CONTROL-TOTAL
+                  ELSE
+                      MOVE FUNCTION NUMVAL(WS-CMD-CTL)
+                          TO WS-CONTROL-TOTAL
+                  END-IF.
+                  PERFORM CHECK-FOR-CHECKPOINT.
+                  IF WS-RECORDS-READ > 0
+                      OPEN EXTEND REPORT-FILE
+                      IF WS-REPORT-STATUS = "35"
+                          OPEN OUTPUT REPORT-FILE
+                          PERFORM WRITE-REPORT-HEADERS
+                      ELSE
+                          DISPLAY "RESUMING BATCH AFTER RECORD "
+                              WS-RECORDS-READ
+                      END-IF
+                  ELSE
+                      OPEN OUTPUT REPORT-FILE
+                      PERFORM WRITE-REPORT-HEADERS
+                  END-IF.
+                  OPEN INPUT TRANS-FILE.
+                  IF WS-TRANS-STATUS NOT = "00"
+                      DISPLAY "TRANSACTION FILE NOT FOUND"
+                  ELSE
+                      IF WS-RECORDS-READ > 0
+                          PERFORM SKIP-PROCESSED-RECORDS
+                      END-IF
+                      PERFORM UNTIL END-OF-TRANS-FILE
+                          READ TRANS-FILE
+                              AT END
+                                  SET END-OF-TRANS-FILE TO TRUE
+                              NOT AT END
+                                  PERFORM PROCESS-TRANS-RECORD
+                          END-READ
+                      END-PERFORM
+                      CLOSE TRANS-FILE
+                  END-IF.
+                  PERFORM WRITE-REPORT-TOTALS.
+                  PERFORM WRITE-RECONCILIATION.
+                  CLOSE REPORT-FILE.
+                  PERFORM CLEAR-CHECKPOINT.
+              SKIP-PROCESSED-RECORDS.
+                  PERFORM WS-RECORDS-READ TIMES
+                      READ TRANS-FILE
+                          AT END
+                              SET END-OF-TRANS-FILE TO TRUE
+                      END-READ
+                  END-PERFORM.
+              CHECK-FOR-CHECKPOINT.
+                  MOVE ZERO TO WS-RECORDS-READ.
+                  OPEN INPUT CHECKPOINT-FILE.
+                  IF WS-CKP-STATUS = "00"
+                      READ CHECKPOINT-FILE
+                          AT END CONTINUE
+                      END-READ
+                      IF CKP-RECORDS-READ > 0
+                          MOVE CKP-RECORDS-READ TO WS-RECORDS-READ
+                          MOVE CKP-RECORD-COUNT TO WS-RECORD-COUNT
+                          MOVE CKP-REJECT-COUNT TO WS-REJECT-COUNT
+                          MOVE CKP-SUM-C TO WS-SUM-C
+                          MOVE CKP-LINE-COUNT TO WS-LINE-COUNT
+                      END-IF
+                      CLOSE CHECKPOINT-FILE
+                  END-IF.
+              WRITE-CHECKPOINT.
+                  OPEN OUTPUT CHECKPOINT-FILE.
+                  MOVE WS-RECORDS-READ TO CKP-RECORDS-READ.
+                  MOVE WS-RECORD-COUNT TO CKP-RECORD-COUNT.
+                  MOVE WS-REJECT-COUNT TO CKP-REJECT-COUNT.
+                  MOVE WS-SUM-C TO CKP-SUM-C.
+                  MOVE WS-LINE-COUNT TO CKP-LINE-COUNT.
+                  WRITE CHECKPOINT-RECORD.
+                  CLOSE CHECKPOINT-FILE.
+              CLEAR-CHECKPOINT.
+                  OPEN OUTPUT CHECKPOINT-FILE.
+                  MOVE ZERO TO CKP-RECORDS-READ.
+                  MOVE ZERO TO CKP-RECORD-COUNT.
+                  MOVE ZERO TO CKP-REJECT-COUNT.
+                  MOVE ZERO TO CKP-SUM-C.
+                  MOVE ZERO TO CKP-LINE-COUNT.
+                  WRITE CHECKPOINT-RECORD.
+                  CLOSE CHECKPOINT-FILE.
+              PROCESS-TRANS-RECORD.
+                  ADD 1 TO WS-RECORDS-READ.
+                  MOVE TRANS-OP-CODE TO WS-OP-CODE.
+                  MOVE TRANS-A TO A.
+                  MOVE TRANS-B TO B.
+                  PERFORM COMPUTE-RESULT.
+                  IF OVERFLOW-DETECTED OR DIVIDE-BY-ZERO
+                          OR INVALID-OP-CODE
+                      ADD 1 TO WS-REJECT-COUNT
+                      PERFORM WRITE-REPORT-ERROR
+                  ELSE
+                      ADD 1 TO WS-RECORD-COUNT
+                      ADD C TO WS-SUM-C
+                      PERFORM WRITE-REPORT-DETAIL
+                  END-IF.
+                  IF FUNCTION MOD(WS-RECORDS-READ
+                          WS-CHECKPOINT-INTERVAL) = 0
+                      PERFORM WRITE-CHECKPOINT
+                  END-IF.
+              COMPUTE-RESULT.
+                  MOVE "N" TO WS-OVERFLOW-FLAG.
+                  MOVE "N" TO WS-DIVIDE-ZERO-FLAG.
+                  MOVE "N" TO WS-INVALID-OP-FLAG.
+                  EVALUATE WS-OP-CODE
+                      WHEN "A"
+                          COMPUTE WS-TEMP-RESULT = A + B
+                      WHEN "S"
+                          COMPUTE WS-TEMP-RESULT = A - B
+                      WHEN "M"
+                          COMPUTE WS-TEMP-RESULT = A * B
+                      WHEN "D"
+                          IF B = 0
+                              SET DIVIDE-BY-ZERO TO TRUE
+                          ELSE
+                              COMPUTE WS-TEMP-RESULT = A / B
+                          END-IF
+                      WHEN OTHER
+                          SET INVALID-OP-CODE TO TRUE
+                  END-EVALUATE.
+                  IF NOT DIVIDE-BY-ZERO AND NOT INVALID-OP-CODE
+                      IF FUNCTION ABS(WS-TEMP-RESULT) > 9999
+                          SET OVERFLOW-DETECTED TO TRUE
+                      ELSE
+                          MOVE WS-TEMP-RESULT TO C
+                      END-IF
+                  END-IF.
+                  PERFORM WRITE-AUDIT-RECORD.
+              WRITE-AUDIT-RECORD.
+                  MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+                  MOVE CD-YEAR TO AUD-TS-YEAR.
+                  MOVE CD-MONTH TO AUD-TS-MONTH.
+                  MOVE CD-DAY TO AUD-TS-DAY.
+                  MOVE CD-HOUR TO AUD-TS-HOUR.
+                  MOVE CD-MINUTE TO AUD-TS-MINUTE.
+                  MOVE CD-SECOND TO AUD-TS-SECOND.
+                  MOVE WS-OPERATOR-ID TO AUD-OPERATOR.
+                  MOVE A TO AUD-A.
+                  MOVE B TO AUD-B.
+                  IF OVERFLOW-DETECTED
+                      MOVE ZERO TO AUD-C
+                      MOVE "OVERFLOW" TO AUD-STATUS
+                  ELSE
+                      IF DIVIDE-BY-ZERO
+                          MOVE ZERO TO AUD-C
+                          MOVE "DIV-ZERO" TO AUD-STATUS
+                      ELSE
+                          IF INVALID-OP-CODE
+                              MOVE ZERO TO AUD-C
+                              MOVE "BAD-OP" TO AUD-STATUS
+                          ELSE
+                              MOVE C TO AUD-C
+                              MOVE "OK" TO AUD-STATUS
+                          END-IF
+                      END-IF
+                  END-IF.
+                  WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL.
+              WRITE-REPORT-HEADERS.
+                  ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+                  MOVE WS-RUN-MONTH TO HDR-MONTH.
+                  MOVE WS-RUN-DAY TO HDR-DAY.
+                  MOVE WS-RUN-YEAR TO HDR-YEAR.
+                  WRITE REPORT-LINE FROM WS-HEADER-1.
+                  WRITE REPORT-LINE FROM WS-HEADER-2.
+                  MOVE ZERO TO WS-LINE-COUNT.
+              WRITE-REPORT-DETAIL.
+                  MOVE A TO DTL-A.
+                  MOVE B TO DTL-B.
+                  MOVE C TO DTL-C.
+                  WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+                  ADD 1 TO WS-LINE-COUNT.
+                  IF WS-LINE-COUNT >= 50
+                      PERFORM WRITE-REPORT-HEADERS
+                  END-IF.
+              WRITE-REPORT-ERROR.
+                  MOVE A TO ERR-A.
+                  MOVE B TO ERR-B.
+                  IF OVERFLOW-DETECTED
+                      MOVE "*** OVERFLOW - RECORD REJECTED ***"
+                          TO ERR-REASON
+                  ELSE
+                      IF DIVIDE-BY-ZERO
+                          MOVE "*** DIVIDE BY ZERO - REJECTED ***"
+                              TO ERR-REASON
+                      ELSE
+                          MOVE "*** INVALID OP CODE - REJECTED ***"
+                              TO ERR-REASON
+                      END-IF
+                  END-IF.
+                  WRITE REPORT-LINE FROM WS-ERROR-LINE.
+                  ADD 1 TO WS-LINE-COUNT.
+                  IF WS-LINE-COUNT >= 50
+                      PERFORM WRITE-REPORT-HEADERS
+                  END-IF.
+              WRITE-REPORT-TOTALS.
+                  MOVE WS-RECORD-COUNT TO TOT-RECORD-COUNT.
+                  MOVE WS-SUM-C TO TOT-SUM-C.
+                  WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+                  MOVE WS-REJECT-COUNT TO TOT-REJECT-COUNT.
+                  WRITE REPORT-LINE FROM WS-REJECT-LINE.
+              WRITE-RECONCILIATION.
+                  MOVE "N" TO WS-RECON-FLAG.
+                  IF WS-CONTROL-TOTAL = WS-SUM-C
+                      SET RECON-MATCH TO TRUE
+                  END-IF.
+                  MOVE WS-CONTROL-TOTAL TO REC-CONTROL-TOTAL.
+                  WRITE REPORT-LINE FROM WS-RECON-LINE-1.
+                  MOVE WS-SUM-C TO REC-ACTUAL-TOTAL.
+                  WRITE REPORT-LINE FROM WS-RECON-LINE-2.
+                  IF RECON-MATCH
+                      MOVE "MATCH" TO REC-STATUS
+                  ELSE
+                      MOVE "MISMATCH" TO REC-STATUS
+                  END-IF.
+                  WRITE REPORT-LINE FROM WS-RECON-LINE-3.
